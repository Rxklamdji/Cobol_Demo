@@ -1,37 +1,820 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. coboltat.
-        AUTHOR. Romeo Klamadji.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        FILE SECTION.
-        WORKING-STORAGE SECTION.
-        01 ClientDetails.
-           02 ClientId PIC 9999.
-           02 ClientName.
-                   03 FirstName PIC X(20).
-                   03 LastName PIC X(20).
-           02 DateOfBirth.
-                   03 MOB PIC 99.
-                   03 MOB PIC 99.
-                   03 YOB PIC 9(4).        
-        01 ProductNumber.
-           02 Number PIC 9999.
-        01 ReceiptNum.
-           02 ReceiptArea PIC 999.
-           02 ReceiptGroup PIC 99.
-           02 ReceiptSerial PIC 9999.                 
-        PROCEDURE DIVISION.
-        DISPLAY "Please, enter your Client ID".
-        ACCEPT ClientDetails.
-        DISPLAY "Please, enter your First Name, Last Name".
-        ACCEPT ClientDetails.
-        DISPLAY "Please, Enter your DOB". 
-        ACCEPT DateOfBirth.
-        DISPLAY "Please, enter the product number".
-        ACCEPT ProductNumber.
-        DISPLAY "Please, enter your receipt number".
-        ACCEPT ReceiptNum.
-        DISPLAY "Thank you for purchase: " FirstName SPACE LastName SPACE MOB "/" DOB "/" YOB.
-        DISPLAY "Your Receipt Number is: " ReceiptSerial SPACE ", for prodcut number: " ReceiptSerial. 
-        
-        STOP RUN.
\ No newline at end of file
+000010*****************************************************************
+000020*    PROGRAM-ID  : COBOLTAT                                     *
+000030*    AUTHOR      : ROMEO KLAMADJI                                *
+000040*    INSTALLATION: RETAIL SYSTEMS                                *
+000050*    DATE-WRITTEN: UNKNOWN                                      *
+000060*    DESCRIPTION : COUNTER SALES ENTRY - CAPTURES A CLIENT,      *
+000070*                  LOOKS UP/MAINTAINS THE CLIENT MASTER, RINGS   *
+000080*                  UP ONE OR MORE CATALOG PRODUCTS ON A SINGLE   *
+000090*                  RECEIPT, ASSIGNS THE RECEIPT NUMBER, AND      *
+000100*                  RECORDS THE SALE FOR AUDIT AND ACCOUNTING.    *
+000110*                  ALSO SUPPORTS A CLIENT MAINTENANCE MODE AND   *
+000120*                  A RETURN/REFUND MODE.                        *
+000130*    MODIFICATION HISTORY                                       *
+000140*    DATE       INIT  DESCRIPTION                               *
+000150*    08/08/26   RK    ADDED CLIENT MASTER LOOKUP/MAINTENANCE     *
+000160*    08/08/26   RK    ADDED PRODUCT CATALOG LOOKUP/VALIDATION    *
+000170*    08/08/26   RK    ADDED AUTOMATIC RECEIPT NUMBER ASSIGNMENT  *
+000180*    08/08/26   RK    ADDED MULTI-LINE-ITEM RECEIPT ENTRY        *
+000190*    08/08/26   RK    ADDED TRANSACTION LOG AUDIT TRAIL          *
+000200*    08/08/26   RK    ADDED DOB VALIDATION/AGE ELIGIBILITY       *
+000210*    08/08/26   RK    ADDED ACCOUNTING INTERFACE EXTRACT         *
+000220*    08/08/26   RK    ADDED RETURN/REFUND PROCESSING MODE        *
+000230*****************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. coboltat.
+000260 AUTHOR. Romeo Klamadji.
+000270 INSTALLATION. Retail Systems.
+000280 DATE-WRITTEN. Unknown.
+000290 DATE-COMPILED.
+000300 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT ClientMasterFile ASSIGN TO "CLIENTMST"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS DYNAMIC
+000390         RECORD KEY IS CM-CLIENT-ID
+000400         FILE STATUS IS FileStatusClientMaster.
+000410     SELECT ProductCatalogFile ASSIGN TO "PRODCAT"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS PC-PRODUCT-NUMBER
+000450         FILE STATUS IS FileStatusProductCatalog.
+000460     SELECT ReceiptControlFile ASSIGN TO "RCPTCTL"
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS DYNAMIC
+000490         RECORD KEY IS RC-RECEIPT-KEY
+000495         LOCK MODE IS MANUAL WITH LOCK ON RECORD
+000497         FILE STATUS IS FileStatusReceiptControl
+000499                         FileStatusReceiptControl2.
+000510     SELECT OPTIONAL TransactionLogFile ASSIGN TO "TRANLOG"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         ACCESS MODE IS SEQUENTIAL
+000540         FILE STATUS IS FileStatusTransactionLog.
+000550     SELECT OPTIONAL AcctExtractFile ASSIGN TO "ACCTEXTR"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         ACCESS MODE IS SEQUENTIAL
+000580         FILE STATUS IS FileStatusAcctExtract.
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  ClientMasterFile.
+000620     COPY clientrec.
+000630 FD  ProductCatalogFile.
+000640     COPY prodrec.
+000650 FD  ReceiptControlFile.
+000660     COPY rctlrec.
+000670 FD  TransactionLogFile
+000680     RECORDING MODE IS F.
+000690     COPY tranrec.
+000700 FD  AcctExtractFile.
+000710     COPY acctrec.
+000720 WORKING-STORAGE SECTION.
+000730*****************************************************************
+000740*    FILE STATUS SWITCHES                                       *
+000750*****************************************************************
+000760 77  FileStatusClientMaster      PIC X(02) VALUE "00".
+000770 77  FileStatusProductCatalog    PIC X(02) VALUE "00".
+000780 77  FileStatusReceiptControl    PIC X(02) VALUE "00".
+000785 77  FileStatusReceiptControl2   PIC X(02) VALUE "00".
+000790 77  FileStatusTransactionLog    PIC X(02) VALUE "00".
+000800 77  FileStatusAcctExtract       PIC X(02) VALUE "00".
+000810*****************************************************************
+000820*    TRANSACTION MODE SELECTION                                 *
+000830*****************************************************************
+000840 77  TranType                    PIC 9(01) VALUE 1.
+000850     88  TranTypeSale                VALUE 1.
+000860     88  TranTypeMaintenance         VALUE 2.
+000870     88  TranTypeRefund              VALUE 3.
+000880*****************************************************************
+000890*    CLIENT DETAILS - WORKING COPY FOR CURRENT TRANSACTION      *
+000900*****************************************************************
+000910 01  ClientDetails.
+000920     02  ClientId                PIC 9(04).
+000930     02  ClientName.
+000940         03  FirstName           PIC X(20).
+000950         03  LastName            PIC X(20).
+000960     02  DateOfBirth.
+000970         03  MOB                 PIC 9(02).
+000980         03  DOB                 PIC 9(02).
+000990         03  YOB                 PIC 9(04).
+001000 77  ClientFoundSwitch           PIC X(01) VALUE "N".
+001010     88  ClientFound                 VALUE "Y".
+001020     88  ClientNotFound              VALUE "N".
+001030*****************************************************************
+001040*    DATE-OF-BIRTH VALIDATION WORKING FIELDS                    *
+001050*****************************************************************
+001060 77  DobValidSwitch              PIC X(01) VALUE "Y".
+001070     88  DobIsValid                  VALUE "Y".
+001080     88  DobIsInvalid                VALUE "N".
+001090 77  LeapYearQuotient            PIC 9(04) COMP.
+001100 77  LeapYearRemainder4          PIC 9(04) COMP.
+001110 77  LeapYearRemainder100        PIC 9(04) COMP.
+001120 77  LeapYearRemainder400        PIC 9(04) COMP.
+001130 77  LeapYearSwitch              PIC X(01) VALUE "N".
+001140     88  IsLeapYear                  VALUE "Y".
+001150     88  IsNotLeapYear               VALUE "N".
+001160*****************************************************************
+001170*    AGE ELIGIBILITY WORKING FIELDS                             *
+001180*****************************************************************
+001190 01  CurrentSystemDate           PIC 9(08).
+001200 01  CurrentDateFields REDEFINES CurrentSystemDate.
+001210     02  CurrentYear             PIC 9(04).
+001220     02  CurrentMonth            PIC 9(02).
+001230     02  CurrentDay              PIC 9(02).
+001240 77  CustomerAge                 PIC 9(03) COMP.
+001250 77  AgeEligibleSwitch           PIC X(01) VALUE "Y".
+001260     88  CustomerIsEligible          VALUE "Y".
+001270     88  CustomerIsNotEligible       VALUE "N".
+001280*****************************************************************
+001290*    PRODUCT CATALOG LOOKUP WORKING FIELDS                      *
+001300*****************************************************************
+001310 01  ProductNumber.
+001320     02  ProdNbr                 PIC 9(04).
+001330 77  ProductFoundSwitch          PIC X(01) VALUE "N".
+001340     88  ProductFound                VALUE "Y".
+001350     88  ProductNotFound             VALUE "N".
+001360*****************************************************************
+001370*    RECEIPT NUMBER WORKING FIELDS                              *
+001380*****************************************************************
+001390 01  ReceiptNum.
+001400     02  ReceiptArea             PIC 9(03).
+001410     02  ReceiptGroup            PIC 9(02).
+001420     02  ReceiptSerial           PIC 9(04).
+001422 77  LockRetryCount              PIC 9(02) COMP.
+001424 77  MaxLockRetries              PIC 9(02) COMP VALUE 5.
+001430*****************************************************************
+001440*    MULTI-LINE-ITEM RECEIPT TABLE                              *
+001450*****************************************************************
+001460 77  LineIdx                     PIC 9(02) COMP.
+001470 77  LineItemCount               PIC 9(02) COMP VALUE ZERO.
+001480 77  LineItemQuantityEntry       PIC 9(03) VALUE ZERO.
+001490 77  MoreItemsResponseSwitch     PIC X(01) VALUE "Y".
+001500     88  AddAnotherItem              VALUE "Y" "y".
+001510     88  NoMoreItems                 VALUE "N" "n".
+001520 77  MoreLineItemsSwitch         PIC X(01) VALUE "Y".
+001530     88  MoreLineItemsToEnter        VALUE "Y".
+001540     88  NoMoreLineItemsToEnter      VALUE "N".
+001550 01  LineItemTable.
+001560     02  LineItemEntry OCCURS 10 TIMES.
+001570         03  LineProdNbr         PIC 9(04).
+001580         03  LineDescription     PIC X(20).
+001590         03  LineUnitPrice       PIC 9(05)V99.
+001600         03  LineQuantity        PIC 9(03).
+001610         03  LineExtendedAmount  PIC S9(07)V99.
+001620*****************************************************************
+001630*    RECEIPT TOTALS                                             *
+001640*****************************************************************
+001650 77  TaxRate                     PIC V999 VALUE .070.
+001660 01  ReceiptTotals.
+001670     02  SubTotalAmount          PIC S9(07)V99.
+001680     02  TaxAmount               PIC S9(07)V99.
+001690     02  GrandTotalAmount        PIC S9(07)V99.
+001695*****************************************************************
+001696*    ACCOUNTING EXTRACT - RECEIPT NUMBER TO PRINT ON EACH LINE   *
+001697*    A SALE PRINTS ITS OWN RECEIPT; A REFUND PRINTS THE ORIGINAL *
+001698*    RECEIPT IT IS LINKED TO                                    *
+001699*****************************************************************
+001700 01  ExtractReceiptKey.
+001701     02  ExtractReceiptArea      PIC 9(03).
+001702     02  ExtractReceiptGroup     PIC 9(02).
+001703     02  ExtractReceiptSerial    PIC 9(04).
+001704*****************************************************************
+001710*    RETURN/REFUND WORKING FIELDS                               *
+001720*****************************************************************
+001730 01  OriginalReceiptKey.
+001740     02  OrigReceiptArea         PIC 9(03).
+001750     02  OrigReceiptGroup        PIC 9(02).
+001760     02  OrigReceiptSerial       PIC 9(04).
+001770 77  OriginalFoundSwitch         PIC X(01) VALUE "N".
+001780     88  OriginalFound               VALUE "Y".
+001790     88  OriginalNotFound            VALUE "N".
+001800     COPY tranrec
+001810         REPLACING ==TRANSACTION-LOG-RECORD==
+001820             BY ==SAVED-ORIGINAL-RECORD==
+001830         LEADING ==TR-== BY ==SV-==.
+001840 PROCEDURE DIVISION.
+001850*****************************************************************
+001860*    0000-MAINLINE                                              *
+001870*****************************************************************
+001880 0000-MAINLINE.
+001890     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001900     PERFORM 2000-SELECT-MODE THRU 2000-EXIT.
+001910     EVALUATE TRUE
+001920         WHEN TranTypeSale
+001930             PERFORM 3000-PROCESS-SALE THRU 3000-EXIT
+001940         WHEN TranTypeMaintenance
+001950             PERFORM 4000-PROCESS-MAINTENANCE THRU 4000-EXIT
+001960         WHEN TranTypeRefund
+001970             PERFORM 5000-PROCESS-REFUND THRU 5000-EXIT
+001980         WHEN OTHER
+001990             DISPLAY "INVALID TRANSACTION TYPE - ENDING RUN"
+002000     END-EVALUATE.
+002010     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002020     STOP RUN.
+002030*****************************************************************
+002040*    1000-INITIALIZE - OPEN ALL FILES FOR THE RUN                *
+002050*****************************************************************
+002060 1000-INITIALIZE.
+002070     PERFORM 1100-OPEN-CLIENT-MASTER THRU 1100-EXIT.
+002080     PERFORM 1200-OPEN-PRODUCT-CATALOG THRU 1200-EXIT.
+002090     PERFORM 1300-OPEN-RECEIPT-CONTROL THRU 1300-EXIT.
+002100     PERFORM 1400-OPEN-TRANSACTION-LOG THRU 1400-EXIT.
+002110     PERFORM 1500-OPEN-ACCT-EXTRACT THRU 1500-EXIT.
+002120 1000-EXIT.
+002130     EXIT.
+002140 1100-OPEN-CLIENT-MASTER.
+002150     OPEN I-O ClientMasterFile.
+002160     IF FileStatusClientMaster = "35"
+002170         OPEN OUTPUT ClientMasterFile
+002180         CLOSE ClientMasterFile
+002190         OPEN I-O ClientMasterFile
+002200     END-IF.
+002210     IF FileStatusClientMaster NOT = "00"
+002220         DISPLAY "UNABLE TO OPEN CLIENT MASTER FILE - STATUS "
+002230             FileStatusClientMaster
+002240         STOP RUN
+002250     END-IF.
+002260 1100-EXIT.
+002270     EXIT.
+002280 1200-OPEN-PRODUCT-CATALOG.
+002290     OPEN INPUT ProductCatalogFile.
+002300     IF FileStatusProductCatalog NOT = "00"
+002310         DISPLAY "UNABLE TO OPEN PRODUCT CATALOG FILE - STATUS "
+002320             FileStatusProductCatalog
+002330         STOP RUN
+002340     END-IF.
+002350 1200-EXIT.
+002360     EXIT.
+002370 1300-OPEN-RECEIPT-CONTROL.
+002380     OPEN I-O ReceiptControlFile.
+002390     IF FileStatusReceiptControl = "35"
+002400         OPEN OUTPUT ReceiptControlFile
+002410         CLOSE ReceiptControlFile
+002420         OPEN I-O ReceiptControlFile
+002430     END-IF.
+002440     IF FileStatusReceiptControl NOT = "00"
+002450         DISPLAY "UNABLE TO OPEN RECEIPT CONTROL FILE - STATUS "
+002460             FileStatusReceiptControl
+002470         STOP RUN
+002480     END-IF.
+002490 1300-EXIT.
+002500     EXIT.
+002510 1400-OPEN-TRANSACTION-LOG.
+002520     OPEN EXTEND TransactionLogFile.
+002530     IF FileStatusTransactionLog NOT = "00"
+002540         AND FileStatusTransactionLog NOT = "05"
+002550         DISPLAY "UNABLE TO OPEN TRANSACTION LOG - STATUS "
+002560             FileStatusTransactionLog
+002570         STOP RUN
+002580     END-IF.
+002590 1400-EXIT.
+002600     EXIT.
+002610 1500-OPEN-ACCT-EXTRACT.
+002620     OPEN EXTEND AcctExtractFile.
+002630     IF FileStatusAcctExtract NOT = "00"
+002640         AND FileStatusAcctExtract NOT = "05"
+002650         DISPLAY "UNABLE TO OPEN ACCOUNTING EXTRACT - STATUS "
+002660             FileStatusAcctExtract
+002670         STOP RUN
+002680     END-IF.
+002690 1500-EXIT.
+002700     EXIT.
+002710*****************************************************************
+002720*    2000-SELECT-MODE - ASK THE CLERK THE TRANSACTION TYPE       *
+002730*****************************************************************
+002740 2000-SELECT-MODE.
+002750     DISPLAY "=============================================".
+002760     DISPLAY " COBOLTAT - COUNTER SALES ENTRY".
+002770     DISPLAY "=============================================".
+002780     DISPLAY " 1 - RECORD A SALE".
+002790     DISPLAY " 2 - CLIENT MAINTENANCE (ADD/UPDATE)".
+002800     DISPLAY " 3 - PROCESS A RETURN / REFUND".
+002810     DISPLAY "ENTER SELECTION: ".
+002820     ACCEPT TranType.
+002830 2000-EXIT.
+002840     EXIT.
+002850*****************************************************************
+002860*    3000-PROCESS-SALE - CAPTURE CLIENT, LINE ITEMS, RECEIPT     *
+002870*****************************************************************
+002880 3000-PROCESS-SALE.
+002890     PERFORM 3100-GET-CLIENT THRU 3100-EXIT.
+002900     PERFORM 3200-GET-LINE-ITEMS THRU 3200-EXIT.
+002910     IF LineItemCount = ZERO
+002920         DISPLAY "NO PRODUCTS ENTERED - SALE CANCELLED"
+002930         GO TO 3000-EXIT
+002940     END-IF.
+002950     PERFORM 3300-ASSIGN-RECEIPT-NUMBER THRU 3300-EXIT.
+002960     PERFORM 3400-COMPUTE-TOTALS THRU 3400-EXIT.
+002970     PERFORM 3500-DISPLAY-RECEIPT THRU 3500-EXIT.
+002980     PERFORM 3600-WRITE-TRANSACTION-LOG THRU 3600-EXIT.
+002990     PERFORM 8100-WRITE-EXTRACT-LINES THRU 8100-EXIT.
+003000 3000-EXIT.
+003010     EXIT.
+003020*****************************************************************
+003030*    3100-GET-CLIENT - LOOK UP THE CLIENT MASTER, ONLY PROMPT    *
+003040*    FOR FULL DETAILS WHEN THE CLIENT ID IS NOT ALREADY ON FILE  *
+003050*****************************************************************
+003060 3100-GET-CLIENT.
+003070     DISPLAY "ENTER CLIENT ID: ".
+003080     ACCEPT ClientId.
+003090     MOVE ClientId TO CM-CLIENT-ID.
+003100     READ ClientMasterFile
+003110         INVALID KEY SET ClientNotFound TO TRUE
+003120         NOT INVALID KEY SET ClientFound TO TRUE
+003130     END-READ.
+003140     IF ClientFound
+003150         MOVE CM-FIRST-NAME TO FirstName
+003160         MOVE CM-LAST-NAME TO LastName
+003170         MOVE CM-BIRTH-MONTH TO MOB
+003180         MOVE CM-BIRTH-DAY TO DOB
+003190         MOVE CM-BIRTH-YEAR TO YOB
+003200         DISPLAY "WELCOME BACK, " FirstName SPACE LastName
+003210     ELSE
+003220         DISPLAY "NEW CLIENT - PLEASE ENTER DETAILS"
+003230         DISPLAY "ENTER FIRST NAME: "
+003240         ACCEPT FirstName
+003250         DISPLAY "ENTER LAST NAME: "
+003260         ACCEPT LastName
+003270         PERFORM 3150-GET-VALID-DOB THRU 3150-EXIT
+003280         MOVE ClientId TO CM-CLIENT-ID
+003290         MOVE FirstName TO CM-FIRST-NAME
+003300         MOVE LastName TO CM-LAST-NAME
+003310         MOVE MOB TO CM-BIRTH-MONTH
+003320         MOVE DOB TO CM-BIRTH-DAY
+003330         MOVE YOB TO CM-BIRTH-YEAR
+003340         WRITE CLIENT-MASTER-RECORD
+003350             INVALID KEY
+003360             DISPLAY "ERROR ADDING NEW CLIENT RECORD"
+003370         END-WRITE
+003380     END-IF.
+003390 3100-EXIT.
+003400     EXIT.
+003410*****************************************************************
+003420*    3150-GET-VALID-DOB - LOOP UNTIL A VALID DATE OF BIRTH IS    *
+003430*    KEYED - MONTH 01-12, DAY VALID FOR THAT MONTH/YEAR          *
+003440*****************************************************************
+003450 3150-GET-VALID-DOB.
+003460     SET DobIsInvalid TO TRUE.
+003470     PERFORM 3160-ACCEPT-AND-CHECK-DOB THRU 3160-EXIT
+003480         UNTIL DobIsValid.
+003490 3150-EXIT.
+003500     EXIT.
+003510 3160-ACCEPT-AND-CHECK-DOB.
+003520     DISPLAY "ENTER DATE OF BIRTH (MMDDYYYY): ".
+003530     ACCEPT DateOfBirth.
+003540     SET DobIsValid TO TRUE.
+003550     IF MOB < 1 OR MOB > 12
+003560         DISPLAY "INVALID MONTH - MUST BE 01-12"
+003570         SET DobIsInvalid TO TRUE
+003580     END-IF.
+003590     IF DobIsValid
+003600         PERFORM 3170-VALIDATE-DAY-FOR-MONTH THRU 3170-EXIT
+003610     END-IF.
+003620 3160-EXIT.
+003630     EXIT.
+003640 3170-VALIDATE-DAY-FOR-MONTH.
+003650     EVALUATE MOB
+003660         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+003670             IF DOB < 1 OR DOB > 31
+003680                 DISPLAY "INVALID DAY FOR MONTH ENTERED"
+003690                 SET DobIsInvalid TO TRUE
+003700             END-IF
+003710         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+003720             IF DOB < 1 OR DOB > 30
+003730                 DISPLAY "INVALID DAY FOR MONTH ENTERED"
+003740                 SET DobIsInvalid TO TRUE
+003750             END-IF
+003760         WHEN 2
+003770             PERFORM 3180-VALIDATE-FEBRUARY-DAY THRU 3180-EXIT
+003780         WHEN OTHER
+003790             SET DobIsInvalid TO TRUE
+003800     END-EVALUATE.
+003810 3170-EXIT.
+003820     EXIT.
+003830 3180-VALIDATE-FEBRUARY-DAY.
+003840     DIVIDE YOB BY 4 GIVING LeapYearQuotient
+003850         REMAINDER LeapYearRemainder4.
+003860     DIVIDE YOB BY 100 GIVING LeapYearQuotient
+003870         REMAINDER LeapYearRemainder100.
+003880     DIVIDE YOB BY 400 GIVING LeapYearQuotient
+003890         REMAINDER LeapYearRemainder400.
+003900     SET IsNotLeapYear TO TRUE.
+003910     IF LeapYearRemainder4 = 0 AND LeapYearRemainder100 NOT = 0
+003920         SET IsLeapYear TO TRUE
+003930     END-IF.
+003940     IF LeapYearRemainder400 = 0
+003950         SET IsLeapYear TO TRUE
+003960     END-IF.
+003970     IF IsLeapYear
+003980         IF DOB < 1 OR DOB > 29
+003990             DISPLAY "INVALID DAY FOR MONTH ENTERED"
+004000             SET DobIsInvalid TO TRUE
+004010         END-IF
+004020     ELSE
+004030         IF DOB < 1 OR DOB > 28
+004040             DISPLAY "INVALID DAY FOR MONTH ENTERED"
+004050             SET DobIsInvalid TO TRUE
+004060         END-IF
+004070     END-IF.
+004080 3180-EXIT.
+004090     EXIT.
+004100*****************************************************************
+004110*    3200-GET-LINE-ITEMS - REPEATING PRODUCT/QUANTITY ENTRY,     *
+004120*    UP TO 10 LINES PER RECEIPT                                  *
+004130*****************************************************************
+004140 3200-GET-LINE-ITEMS.
+004150     MOVE ZERO TO LineItemCount.
+004160     SET MoreLineItemsToEnter TO TRUE.
+004170     PERFORM 3210-GET-ONE-LINE-ITEM THRU 3210-EXIT
+004180         UNTIL NoMoreLineItemsToEnter
+004190            OR LineItemCount = 10.
+004200 3200-EXIT.
+004210     EXIT.
+004220 3210-GET-ONE-LINE-ITEM.
+004230     DISPLAY "ENTER PRODUCT NUMBER (0000 TO FINISH): ".
+004240     ACCEPT ProdNbr.
+004250     IF ProdNbr = ZERO
+004260         SET NoMoreLineItemsToEnter TO TRUE
+004270         GO TO 3210-EXIT
+004280     END-IF.
+004290     MOVE ProdNbr TO PC-PRODUCT-NUMBER.
+004300     READ ProductCatalogFile
+004310         INVALID KEY SET ProductNotFound TO TRUE
+004320         NOT INVALID KEY SET ProductFound TO TRUE
+004330     END-READ.
+004340     IF ProductNotFound
+004350         DISPLAY "PRODUCT NUMBER NOT ON FILE - REJECTED"
+004360         GO TO 3210-EXIT
+004370     END-IF.
+004380     SET CustomerIsEligible TO TRUE.
+004390     IF PC-IS-AGE-RESTRICTED
+004400         PERFORM 3220-CHECK-AGE-ELIGIBILITY THRU 3220-EXIT
+004410     END-IF.
+004420     IF CustomerIsNotEligible
+004430         DISPLAY "CUSTOMER DOES NOT MEET MINIMUM AGE"
+004440         DISPLAY "FOR THIS PRODUCT - REJECTED"
+004450         GO TO 3210-EXIT
+004460     END-IF.
+004470     DISPLAY "ENTER QUANTITY: ".
+004480     ACCEPT LineItemQuantityEntry.
+004490     IF LineItemQuantityEntry = ZERO
+004500         DISPLAY "QUANTITY MUST BE GREATER THAN ZERO"
+004510         DISPLAY "LINE REJECTED"
+004520         GO TO 3210-EXIT
+004530     END-IF.
+004540     ADD 1 TO LineItemCount.
+004550     MOVE LineItemCount TO LineIdx.
+004560     MOVE ProdNbr TO LineProdNbr(LineIdx).
+004570     MOVE PC-DESCRIPTION TO LineDescription(LineIdx).
+004580     MOVE PC-UNIT-PRICE TO LineUnitPrice(LineIdx).
+004590     MOVE LineItemQuantityEntry TO LineQuantity(LineIdx).
+004600     COMPUTE LineExtendedAmount(LineIdx) =
+004610         LineUnitPrice(LineIdx) * LineQuantity(LineIdx).
+004620     DISPLAY "  " PC-DESCRIPTION " QTY " LineItemQuantityEntry
+004630         " @ " PC-UNIT-PRICE.
+004640     IF LineItemCount < 10
+004650         DISPLAY "ADD ANOTHER PRODUCT? (Y/N): "
+004660         ACCEPT MoreItemsResponseSwitch
+004670         IF NoMoreItems
+004680             SET NoMoreLineItemsToEnter TO TRUE
+004690         END-IF
+004700     ELSE
+004710         SET NoMoreLineItemsToEnter TO TRUE
+004720     END-IF.
+004730 3210-EXIT.
+004740     EXIT.
+004750*****************************************************************
+004760*    3220-CHECK-AGE-ELIGIBILITY - COMPUTE AGE FROM DOB AND       *
+004770*    COMPARE TO THE CATALOG'S MINIMUM AGE FOR THIS PRODUCT       *
+004780*****************************************************************
+004790 3220-CHECK-AGE-ELIGIBILITY.
+004800     ACCEPT CurrentSystemDate FROM DATE YYYYMMDD.
+004810     COMPUTE CustomerAge = CurrentYear - YOB.
+004820     IF CurrentMonth < MOB
+004830         SUBTRACT 1 FROM CustomerAge
+004840     ELSE
+004850         IF CurrentMonth = MOB AND CurrentDay < DOB
+004860             SUBTRACT 1 FROM CustomerAge
+004870         END-IF
+004880     END-IF.
+004890     IF CustomerAge >= PC-MINIMUM-AGE
+004900         SET CustomerIsEligible TO TRUE
+004910     ELSE
+004920         SET CustomerIsNotEligible TO TRUE
+004930     END-IF.
+004940 3220-EXIT.
+004950     EXIT.
+004960*****************************************************************
+004970*    3300-ASSIGN-RECEIPT-NUMBER - AUTO-ASSIGN THE NEXT SERIAL    *
+004980*    FOR THIS RECEIPT AREA/GROUP FROM THE CONTROL FILE           *
+004990*****************************************************************
+005000 3300-ASSIGN-RECEIPT-NUMBER.
+005001     DISPLAY "ENTER RECEIPT AREA: ".
+005002     ACCEPT ReceiptArea.
+005003     DISPLAY "ENTER RECEIPT GROUP: ".
+005004     ACCEPT ReceiptGroup.
+005005     MOVE ReceiptArea TO RC-RECEIPT-AREA.
+005006     MOVE ReceiptGroup TO RC-RECEIPT-GROUP.
+005007     PERFORM 3310-READ-RECEIPT-CONTROL THRU 3310-EXIT
+005008         WITH TEST AFTER
+005009         VARYING LockRetryCount FROM 1 BY 1
+005011         UNTIL FileStatusReceiptControl NOT = "99"
+005012             OR LockRetryCount >= MaxLockRetries.
+005013     IF FileStatusReceiptControl = "99"
+005014         DISPLAY "RECEIPT CONTROL RECORD BUSY FOR AREA "
+005015             ReceiptArea " GROUP " ReceiptGroup
+005016             " (STATUS " FileStatusReceiptControl2 ")"
+005017         DISPLAY "SALE CANCELLED - PLEASE RE-ENTER"
+005018         GO TO 3000-EXIT
+005019     END-IF.
+005021     ADD 1 TO RC-LAST-SERIAL
+005022         ON SIZE ERROR
+005023         DISPLAY "RECEIPT SERIAL EXHAUSTED FOR AREA "
+005024             ReceiptArea " GROUP " ReceiptGroup
+005025         DISPLAY "SALE CANCELLED - NOTIFY YOUR SUPERVISOR"
+005026         UNLOCK ReceiptControlFile RECORD
+005027         GO TO 3000-EXIT
+005028     END-ADD.
+005029     MOVE RC-LAST-SERIAL TO ReceiptSerial.
+005031     IF FileStatusReceiptControl = "23"
+005032         WRITE RECEIPT-CONTROL-RECORD
+005033             INVALID KEY
+005034             DISPLAY "ERROR ADDING RECEIPT CONTROL RECORD"
+005035         END-WRITE
+005036     ELSE
+005037         REWRITE RECEIPT-CONTROL-RECORD
+005038             INVALID KEY
+005039             DISPLAY "ERROR UPDATING RECEIPT CONTROL RECORD"
+005041         END-REWRITE
+005042     END-IF.
+005043     UNLOCK ReceiptControlFile RECORD.
+005044 3300-EXIT.
+005045     EXIT.
+005046*****************************************************************
+005047*    3310-READ-RECEIPT-CONTROL - READ AND LOCK THE CONTROL       *
+005048*    RECORD FOR THIS AREA/GROUP; A NOT-FOUND KEY STARTS THE       *
+005049*    SERIAL AT ZERO, A BUSY LOCK IS RETRIED BY THE CALLER         *
+005050*****************************************************************
+005051 3310-READ-RECEIPT-CONTROL.
+005052     READ ReceiptControlFile
+005053         INVALID KEY MOVE ZERO TO RC-LAST-SERIAL
+005054     END-READ.
+005055 3310-EXIT.
+005056     EXIT.
+005250*****************************************************************
+005260*    3400-COMPUTE-TOTALS - SUBTOTAL, TAX, GRAND TOTAL            *
+005270*****************************************************************
+005280 3400-COMPUTE-TOTALS.
+005290     MOVE ZERO TO SubTotalAmount.
+005300     PERFORM 3410-ADD-LINE-TO-SUBTOTAL THRU 3410-EXIT
+005310         VARYING LineIdx FROM 1 BY 1
+005320         UNTIL LineIdx > LineItemCount.
+005330     COMPUTE TaxAmount = SubTotalAmount * TaxRate.
+005340     COMPUTE GrandTotalAmount = SubTotalAmount + TaxAmount.
+005350 3400-EXIT.
+005360     EXIT.
+005370 3410-ADD-LINE-TO-SUBTOTAL.
+005380     ADD LineExtendedAmount(LineIdx) TO SubTotalAmount.
+005390 3410-EXIT.
+005400     EXIT.
+005410*****************************************************************
+005420*    3500-DISPLAY-RECEIPT - SHOW THE COMPLETED RECEIPT           *
+005430*****************************************************************
+005440 3500-DISPLAY-RECEIPT.
+005450     DISPLAY "=============================================".
+005460     DISPLAY "RECEIPT FOR: " FirstName SPACE LastName.
+005470     DISPLAY "RECEIPT NUMBER: " ReceiptArea "-" ReceiptGroup
+005480         "-" ReceiptSerial.
+005490     PERFORM 3510-DISPLAY-ONE-LINE THRU 3510-EXIT
+005500         VARYING LineIdx FROM 1 BY 1
+005510         UNTIL LineIdx > LineItemCount.
+005520     DISPLAY "SUBTOTAL: " SubTotalAmount.
+005530     DISPLAY "TAX:      " TaxAmount.
+005540     DISPLAY "TOTAL:    " GrandTotalAmount.
+005550     DISPLAY "THANK YOU FOR YOUR PURCHASE".
+005560     DISPLAY "=============================================".
+005570 3500-EXIT.
+005580     EXIT.
+005590 3510-DISPLAY-ONE-LINE.
+005600     DISPLAY "  " LineProdNbr(LineIdx) SPACE
+005610         LineDescription(LineIdx) " QTY " LineQuantity(LineIdx)
+005620         " @ " LineUnitPrice(LineIdx) " = "
+005630         LineExtendedAmount(LineIdx).
+005640 3510-EXIT.
+005650     EXIT.
+005660*****************************************************************
+005670*    3600-WRITE-TRANSACTION-LOG - DURABLE AUDIT TRAIL RECORD     *
+005680*****************************************************************
+005690 3600-WRITE-TRANSACTION-LOG.
+005700     MOVE SPACES TO TRANSACTION-LOG-RECORD.
+005710     SET TR-IS-SALE TO TRUE.
+005720     MOVE ClientId TO TR-CLIENT-ID.
+005730     MOVE FirstName TO TR-FIRST-NAME.
+005740     MOVE LastName TO TR-LAST-NAME.
+005750     MOVE ReceiptArea TO TR-RECEIPT-AREA.
+005760     MOVE ReceiptGroup TO TR-RECEIPT-GROUP.
+005770     MOVE ReceiptSerial TO TR-RECEIPT-SERIAL.
+005780     MOVE ZERO TO TR-REF-RECEIPT-AREA.
+005790     MOVE ZERO TO TR-REF-RECEIPT-GROUP.
+005800     MOVE ZERO TO TR-REF-RECEIPT-SERIAL.
+005810     MOVE LineItemCount TO TR-LINE-COUNT.
+005820     PERFORM 3610-MOVE-LINE-TO-LOG THRU 3610-EXIT
+005830         VARYING LineIdx FROM 1 BY 1
+005840         UNTIL LineIdx > LineItemCount.
+005850     MOVE SubTotalAmount TO TR-SUB-TOTAL.
+005860     MOVE TaxAmount TO TR-TAX-AMOUNT.
+005870     MOVE GrandTotalAmount TO TR-GRAND-TOTAL.
+005880     ACCEPT TR-TRANS-DATE FROM DATE YYYYMMDD.
+005890     ACCEPT TR-TRANS-TIME FROM TIME.
+005900     WRITE TRANSACTION-LOG-RECORD.
+005910 3600-EXIT.
+005920     EXIT.
+005930 3610-MOVE-LINE-TO-LOG.
+005940     MOVE LineProdNbr(LineIdx) TO TR-PRODUCT-NUMBER(LineIdx).
+005950     MOVE LineQuantity(LineIdx)
+005960         TO TR-PRODUCT-QUANTITY(LineIdx).
+005970     MOVE LineUnitPrice(LineIdx) TO TR-UNIT-PRICE(LineIdx).
+005980     MOVE LineExtendedAmount(LineIdx)
+005990         TO TR-EXTENDED-AMOUNT(LineIdx).
+006000 3610-EXIT.
+006010     EXIT.
+006020*****************************************************************
+006030*    4000-PROCESS-MAINTENANCE - ADD OR CORRECT A CLIENT MASTER   *
+006040*    RECORD WITHOUT RINGING UP A SALE                            *
+006050*****************************************************************
+006060 4000-PROCESS-MAINTENANCE.
+006070     DISPLAY "CLIENT MAINTENANCE - ENTER CLIENT ID: ".
+006080     ACCEPT ClientId.
+006090     MOVE ClientId TO CM-CLIENT-ID.
+006100     READ ClientMasterFile
+006110         INVALID KEY SET ClientNotFound TO TRUE
+006120         NOT INVALID KEY SET ClientFound TO TRUE
+006130     END-READ.
+006140     IF ClientFound
+006150         DISPLAY "CURRENT DETAILS ON FILE: " CM-FIRST-NAME
+006160             SPACE CM-LAST-NAME
+006170     ELSE
+006180         DISPLAY "CLIENT ID NOT ON FILE - WILL ADD AS NEW"
+006190     END-IF.
+006200     DISPLAY "ENTER FIRST NAME: ".
+006210     ACCEPT FirstName.
+006220     DISPLAY "ENTER LAST NAME: ".
+006230     ACCEPT LastName.
+006240     PERFORM 3150-GET-VALID-DOB THRU 3150-EXIT.
+006250     MOVE FirstName TO CM-FIRST-NAME.
+006260     MOVE LastName TO CM-LAST-NAME.
+006270     MOVE MOB TO CM-BIRTH-MONTH.
+006280     MOVE DOB TO CM-BIRTH-DAY.
+006290     MOVE YOB TO CM-BIRTH-YEAR.
+006300     IF ClientFound
+006310         REWRITE CLIENT-MASTER-RECORD
+006320             INVALID KEY
+006330             DISPLAY "ERROR UPDATING CLIENT RECORD"
+006340         END-REWRITE
+006350         DISPLAY "CLIENT RECORD UPDATED"
+006360     ELSE
+006370         MOVE ClientId TO CM-CLIENT-ID
+006380         WRITE CLIENT-MASTER-RECORD
+006390             INVALID KEY
+006400             DISPLAY "ERROR ADDING CLIENT RECORD"
+006410         END-WRITE
+006420         DISPLAY "CLIENT RECORD ADDED"
+006430     END-IF.
+006440 4000-EXIT.
+006450     EXIT.
+006460*****************************************************************
+006470*    5000-PROCESS-REFUND - LOOK UP THE ORIGINAL RECEIPT IN THE   *
+006480*    TRANSACTION LOG AND WRITE A LINKED NEGATIVE CREDIT NOTE     *
+006490*****************************************************************
+006500 5000-PROCESS-REFUND.
+006510     DISPLAY "ENTER ORIGINAL RECEIPT AREA: ".
+006520     ACCEPT OrigReceiptArea.
+006530     DISPLAY "ENTER ORIGINAL RECEIPT GROUP: ".
+006540     ACCEPT OrigReceiptGroup.
+006550     DISPLAY "ENTER ORIGINAL RECEIPT SERIAL: ".
+006560     ACCEPT OrigReceiptSerial.
+006570     SET OriginalNotFound TO TRUE.
+006580     PERFORM 5100-FIND-ORIGINAL-RECEIPT THRU 5100-EXIT.
+006590     IF OriginalNotFound
+006600         DISPLAY "ORIGINAL RECEIPT NOT FOUND IN TRANSACTION LOG"
+006610         GO TO 5000-EXIT
+006620     END-IF.
+006630     PERFORM 5200-WRITE-CREDIT-NOTE THRU 5200-EXIT.
+006640     PERFORM 8100-WRITE-EXTRACT-LINES THRU 8100-EXIT.
+006650     DISPLAY "CREDIT NOTE RECORDED FOR RECEIPT " OrigReceiptArea
+006660         "-" OrigReceiptGroup "-" OrigReceiptSerial.
+006670 5000-EXIT.
+006680     EXIT.
+006690 5100-FIND-ORIGINAL-RECEIPT.
+006700     CLOSE TransactionLogFile.
+006710     OPEN INPUT TransactionLogFile.
+006720     PERFORM 5110-SCAN-TRANSACTION-LOG THRU 5110-EXIT
+006730         UNTIL OriginalFound
+006740            OR FileStatusTransactionLog = "10".
+006750     CLOSE TransactionLogFile.
+006760     OPEN EXTEND TransactionLogFile.
+006770 5100-EXIT.
+006780     EXIT.
+006790 5110-SCAN-TRANSACTION-LOG.
+006800     READ TransactionLogFile
+006810         AT END MOVE "10" TO FileStatusTransactionLog
+006820     END-READ.
+006830     IF FileStatusTransactionLog = "00"
+006840         IF TR-IS-SALE
+006850             AND TR-RECEIPT-AREA = OrigReceiptArea
+006860             AND TR-RECEIPT-GROUP = OrigReceiptGroup
+006870             AND TR-RECEIPT-SERIAL = OrigReceiptSerial
+006880             SET OriginalFound TO TRUE
+006890             MOVE TRANSACTION-LOG-RECORD
+006900                 TO SAVED-ORIGINAL-RECORD
+006910         END-IF
+006920     END-IF.
+006930 5110-EXIT.
+006940     EXIT.
+006950 5200-WRITE-CREDIT-NOTE.
+006960     MOVE SPACES TO TRANSACTION-LOG-RECORD.
+006970     SET TR-IS-REFUND TO TRUE.
+006980     MOVE SV-CLIENT-ID TO TR-CLIENT-ID.
+006990     MOVE SV-FIRST-NAME TO TR-FIRST-NAME.
+007000     MOVE SV-LAST-NAME TO TR-LAST-NAME.
+007010     MOVE ZERO TO TR-RECEIPT-AREA.
+007020     MOVE ZERO TO TR-RECEIPT-GROUP.
+007030     MOVE ZERO TO TR-RECEIPT-SERIAL.
+007040     MOVE OrigReceiptArea TO TR-REF-RECEIPT-AREA.
+007050     MOVE OrigReceiptGroup TO TR-REF-RECEIPT-GROUP.
+007060     MOVE OrigReceiptSerial TO TR-REF-RECEIPT-SERIAL.
+007070     MOVE SV-LINE-COUNT TO TR-LINE-COUNT.
+007080     PERFORM 5210-COPY-AND-NEGATE-LINE THRU 5210-EXIT
+007090         VARYING LineIdx FROM 1 BY 1
+007100         UNTIL LineIdx > SV-LINE-COUNT.
+007110     COMPUTE TR-SUB-TOTAL = ZERO - SV-SUB-TOTAL.
+007120     COMPUTE TR-TAX-AMOUNT = ZERO - SV-TAX-AMOUNT.
+007130     COMPUTE TR-GRAND-TOTAL = ZERO - SV-GRAND-TOTAL.
+007140     ACCEPT TR-TRANS-DATE FROM DATE YYYYMMDD.
+007150     ACCEPT TR-TRANS-TIME FROM TIME.
+007160     WRITE TRANSACTION-LOG-RECORD.
+007170 5200-EXIT.
+007180     EXIT.
+007190 5210-COPY-AND-NEGATE-LINE.
+007200     MOVE SV-PRODUCT-NUMBER(LineIdx)
+007210         TO TR-PRODUCT-NUMBER(LineIdx).
+007220     COMPUTE TR-PRODUCT-QUANTITY(LineIdx) =
+007230         ZERO - SV-PRODUCT-QUANTITY(LineIdx).
+007240     MOVE SV-UNIT-PRICE(LineIdx) TO TR-UNIT-PRICE(LineIdx).
+007250     COMPUTE TR-EXTENDED-AMOUNT(LineIdx) =
+007260         ZERO - SV-EXTENDED-AMOUNT(LineIdx).
+007270 5210-EXIT.
+007280     EXIT.
+007290*****************************************************************
+007300*    8100-WRITE-EXTRACT-LINES - ONE ACCOUNTING EXTRACT RECORD    *
+007310*    PER PRODUCT LINE, SHARED BY SALES AND REFUNDS               *
+007320*****************************************************************
+007330 8100-WRITE-EXTRACT-LINES.
+007340     PERFORM 8110-WRITE-ONE-EXTRACT-LINE THRU 8110-EXIT
+007350         VARYING LineIdx FROM 1 BY 1
+007360         UNTIL LineIdx > TR-LINE-COUNT.
+007370 8100-EXIT.
+007380     EXIT.
+007390 8110-WRITE-ONE-EXTRACT-LINE.
+007395     IF TR-IS-REFUND
+007396         MOVE TR-REF-RECEIPT-AREA   TO ExtractReceiptArea
+007397         MOVE TR-REF-RECEIPT-GROUP  TO ExtractReceiptGroup
+007398         MOVE TR-REF-RECEIPT-SERIAL TO ExtractReceiptSerial
+007399     ELSE
+007400         MOVE TR-RECEIPT-AREA       TO ExtractReceiptArea
+007401         MOVE TR-RECEIPT-GROUP      TO ExtractReceiptGroup
+007402         MOVE TR-RECEIPT-SERIAL     TO ExtractReceiptSerial
+007403     END-IF.
+007404     MOVE SPACES TO ACCOUNTING-EXTRACT-RECORD.
+007410     STRING
+007420         TR-CLIENT-ID                 DELIMITED BY SIZE
+007430         ","                          DELIMITED BY SIZE
+007440         TR-PRODUCT-NUMBER(LineIdx)   DELIMITED BY SIZE
+007450         ","                          DELIMITED BY SIZE
+007460         ExtractReceiptArea           DELIMITED BY SIZE
+007470         "-"                          DELIMITED BY SIZE
+007480         ExtractReceiptGroup          DELIMITED BY SIZE
+007490         "-"                          DELIMITED BY SIZE
+007500         ExtractReceiptSerial         DELIMITED BY SIZE
+007510         ","                          DELIMITED BY SIZE
+007520         TR-PRODUCT-QUANTITY(LineIdx) DELIMITED BY SIZE
+007530         ","                          DELIMITED BY SIZE
+007540         TR-UNIT-PRICE(LineIdx)       DELIMITED BY SIZE
+007550         ","                          DELIMITED BY SIZE
+007560         TR-EXTENDED-AMOUNT(LineIdx)  DELIMITED BY SIZE
+007570         INTO ACCOUNTING-EXTRACT-RECORD
+007580     END-STRING.
+007590     WRITE ACCOUNTING-EXTRACT-RECORD.
+007600 8110-EXIT.
+007610     EXIT.
+007620*****************************************************************
+007630*    9000-TERMINATE - CLOSE ALL FILES BEFORE STOP RUN            *
+007640*****************************************************************
+007650 9000-TERMINATE.
+007660     CLOSE ClientMasterFile.
+007670     CLOSE ProductCatalogFile.
+007680     CLOSE ReceiptControlFile.
+007690     CLOSE TransactionLogFile.
+007700     CLOSE AcctExtractFile.
+007710 9000-EXIT.
+007720     EXIT.
