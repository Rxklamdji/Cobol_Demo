@@ -0,0 +1,230 @@
+000010*****************************************************************
+000020*    PROGRAM-ID  : COBRECON                                     *
+000030*    AUTHOR      : ROMEO KLAMADJI                                *
+000040*    INSTALLATION: RETAIL SYSTEMS                                *
+000050*    DATE-WRITTEN: 08/08/26                                     *
+000060*    DESCRIPTION : OVERNIGHT BATCH JOB - SCANS THE TRANSACTION   *
+000070*                  LOG, WHICH CARRIES THE CLIENT'S NAME AS OF    *
+000080*                  THE TIME OF EACH RECEIPT, AND REPORTS EVERY   *
+000090*                  CLIENT ID THAT HAS BEEN RECORDED UNDER MORE   *
+000100*                  THAN ONE DISTINCT FIRST NAME / LAST NAME      *
+000110*                  COMBINATION.  THIS CATCHES DATA-ENTRY         *
+000120*                  MISTAKES AND UNREPORTED NAME CHANGES THAT     *
+000130*                  THE CLIENT MASTER MAINTENANCE MODE LETS       *
+000140*                  SLIP THROUGH.                                *
+000150*    MODIFICATION HISTORY                                       *
+000160*    DATE       INIT  DESCRIPTION                               *
+000170*    08/08/26   RK    ORIGINAL PROGRAM - NAME RECONCILIATION    *
+000180*****************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. cobrecon.
+000210 AUTHOR. Romeo Klamadji.
+000220 INSTALLATION. Retail Systems.
+000230 DATE-WRITTEN. 08/08/26.
+000240 DATE-COMPILED.
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT TransactionLogFile ASSIGN TO "TRANLOG"
+000290         ORGANIZATION IS SEQUENTIAL
+000300         ACCESS MODE IS SEQUENTIAL
+000310         FILE STATUS IS FileStatusTransactionLog.
+000320     SELECT SortWorkFile ASSIGN TO "SORTWK01".
+000330     SELECT PrintFile ASSIGN TO "RECONRPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS FileStatusPrintFile.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  TransactionLogFile
+000390     RECORDING MODE IS F.
+000400     COPY tranrec.
+000410 SD  SortWorkFile.
+000420 01  SORT-RECORD.
+000430     05  RS-CLIENT-ID              PIC 9(04).
+000440     05  RS-FIRST-NAME             PIC X(20).
+000450     05  RS-LAST-NAME              PIC X(20).
+000460 FD  PrintFile.
+000470 01  PRINT-LINE                    PIC X(132).
+000480 WORKING-STORAGE SECTION.
+000490*****************************************************************
+000500*    FILE STATUS SWITCHES                                       *
+000510*****************************************************************
+000520 77  FileStatusTransactionLog      PIC X(02) VALUE "00".
+000530 77  FileStatusPrintFile           PIC X(02) VALUE "00".
+000540*****************************************************************
+000550*    END-OF-FILE / CONTROL-BREAK SWITCHES                       *
+000560*****************************************************************
+000570 77  EndOfTranLogSwitch            PIC X(01) VALUE "N".
+000580     88  EndOfTransactionLog           VALUE "Y".
+000590 77  EndOfSortSwitch               PIC X(01) VALUE "N".
+000600     88  EndOfSortFile                 VALUE "Y".
+000610 77  FirstRecordSwitch             PIC X(01) VALUE "Y".
+000620     88  FirstSortRecord               VALUE "Y".
+000630     88  NotFirstSortRecord            VALUE "N".
+000640 77  HeaderPrintedSwitch           PIC X(01) VALUE "N".
+000650     88  HeaderNotYetPrinted          VALUE "N".
+000660     88  HeaderAlreadyPrinted         VALUE "Y".
+000670*****************************************************************
+000680*    CONTROL FIELDS AND COUNTERS                                *
+000690*****************************************************************
+000700 77  PreviousClientId              PIC 9(04) VALUE ZERO.
+000710 77  PreviousFirstName             PIC X(20) VALUE SPACES.
+000720 77  PreviousLastName              PIC X(20) VALUE SPACES.
+000730 77  ExceptionCount                PIC 9(05) VALUE ZERO.
+000740*****************************************************************
+000750*    REPORT LINE WORK AREAS                                     *
+000760*****************************************************************
+000770 01  HeadingLine1.
+000780     05  FILLER                    PIC X(34) VALUE
+000790         "CLIENT NAME RECONCILIATION REPORT".
+000800 01  HeadingLine2.
+000810     05  FILLER                    PIC X(44) VALUE
+000820         "CLIENT ID  FIRST NAME            LAST NAME".
+000830 01  ClientHeaderLine.
+000840     05  FILLER                    PIC X(19)
+000850         VALUE "CLIENT ID MISMATCH-".
+000860     05  CHL-CLIENT-ID             PIC 9(04).
+000870 01  NameDetailLine.
+000880     05  FILLER                    PIC X(11) VALUE SPACES.
+000890     05  NDL-FIRST-NAME            PIC X(20).
+000900     05  FILLER                    PIC X(02) VALUE SPACES.
+000910     05  NDL-LAST-NAME             PIC X(20).
+000920 01  NoExceptionLine.
+000930     05  FILLER                    PIC X(40) VALUE
+000940         "NO CLIENT ID NAME MISMATCHES FOUND".
+000950 01  ExceptionCountLine.
+000960     05  FILLER                    PIC X(29)
+000970         VALUE "TOTAL CLIENT IDS IN ERROR - ".
+000980     05  ECL-COUNT                 PIC ZZZZ9.
+000990 PROCEDURE DIVISION.
+001000*****************************************************************
+001010*    0000-MAINLINE                                              *
+001020*****************************************************************
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001050     SORT SortWorkFile
+001060         ON ASCENDING KEY RS-CLIENT-ID RS-FIRST-NAME RS-LAST-NAME
+001070         INPUT PROCEDURE IS 2000-BUILD-SORT-FILE THRU 2000-EXIT
+001080         OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT THRU 3000-EXIT.
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001100     STOP RUN.
+001110*****************************************************************
+001120*    1000-INITIALIZE                                            *
+001130*****************************************************************
+001140 1000-INITIALIZE.
+001150     OPEN OUTPUT PrintFile.
+001160     IF FileStatusPrintFile NOT = "00"
+001170         DISPLAY "UNABLE TO OPEN RECONCILIATION RPT - STATUS "
+001180             FileStatusPrintFile
+001190         STOP RUN
+001200     END-IF.
+001210 1000-EXIT.
+001220     EXIT.
+001230*****************************************************************
+001240*    2000-BUILD-SORT-FILE - INPUT PROCEDURE: PULL THE CLIENT ID  *
+001250*    AND NAME AS OF EACH RECEIPT OUT OF THE TRANSACTION LOG      *
+001260*****************************************************************
+001270 2000-BUILD-SORT-FILE.
+001280     OPEN INPUT TransactionLogFile.
+001290     IF FileStatusTransactionLog NOT = "00"
+001300         DISPLAY "UNABLE TO OPEN TRANSACTION LOG - STATUS "
+001310             FileStatusTransactionLog
+001320     ELSE
+001330         PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+001340             UNTIL EndOfTransactionLog
+001350         CLOSE TransactionLogFile
+001360     END-IF.
+001370 2000-EXIT.
+001380     EXIT.
+001390 2100-READ-AND-RELEASE.
+001400     READ TransactionLogFile
+001410         AT END SET EndOfTransactionLog TO TRUE
+001420     END-READ.
+001430     IF NOT EndOfTransactionLog
+001440         MOVE TR-CLIENT-ID TO RS-CLIENT-ID
+001450         MOVE TR-FIRST-NAME TO RS-FIRST-NAME
+001460         MOVE TR-LAST-NAME TO RS-LAST-NAME
+001470         RELEASE SORT-RECORD
+001480     END-IF.
+001490 2100-EXIT.
+001500     EXIT.
+001510*****************************************************************
+001520*    3000-PRODUCE-REPORT - OUTPUT PROCEDURE: CONTROL-BREAK ON    *
+001530*    CLIENT ID, FLAGGING ANY CLIENT SEEN UNDER MORE THAN ONE     *
+001540*    DISTINCT NAME COMBINATION                                  *
+001550*****************************************************************
+001560 3000-PRODUCE-REPORT.
+001570     PERFORM 3010-WRITE-REPORT-HEADER THRU 3010-EXIT.
+001580     PERFORM 3100-RETURN-ONE-RECORD THRU 3100-EXIT
+001590         UNTIL EndOfSortFile.
+001600     IF ExceptionCount = ZERO
+001610         WRITE PRINT-LINE FROM NoExceptionLine
+001620     ELSE
+001630         MOVE SPACES TO PRINT-LINE
+001640         WRITE PRINT-LINE
+001650         MOVE ExceptionCount TO ECL-COUNT
+001660         WRITE PRINT-LINE FROM ExceptionCountLine
+001670     END-IF.
+001680 3000-EXIT.
+001690     EXIT.
+001700 3010-WRITE-REPORT-HEADER.
+001710     WRITE PRINT-LINE FROM HeadingLine1.
+001720     MOVE SPACES TO PRINT-LINE.
+001730     WRITE PRINT-LINE.
+001740     WRITE PRINT-LINE FROM HeadingLine2.
+001750 3010-EXIT.
+001760     EXIT.
+001770 3100-RETURN-ONE-RECORD.
+001780     RETURN SortWorkFile
+001790         AT END SET EndOfSortFile TO TRUE
+001800     END-RETURN.
+001810     IF NOT EndOfSortFile
+001820         PERFORM 3200-PROCESS-SORT-RECORD THRU 3200-EXIT
+001830     END-IF.
+001840 3100-EXIT.
+001850     EXIT.
+001860 3200-PROCESS-SORT-RECORD.
+001870     IF FirstSortRecord OR RS-CLIENT-ID NOT = PreviousClientId
+001880         PERFORM 3210-START-NEW-CLIENT THRU 3210-EXIT
+001890     ELSE
+001900         IF RS-FIRST-NAME NOT = PreviousFirstName
+001910             OR RS-LAST-NAME NOT = PreviousLastName
+001920             PERFORM 3220-REPORT-NAME-MISMATCH THRU 3220-EXIT
+001930         END-IF
+001940     END-IF.
+001950 3200-EXIT.
+001960     EXIT.
+001970 3210-START-NEW-CLIENT.
+001980     MOVE RS-CLIENT-ID TO PreviousClientId.
+001990     MOVE RS-FIRST-NAME TO PreviousFirstName.
+002000     MOVE RS-LAST-NAME TO PreviousLastName.
+002010     SET NotFirstSortRecord TO TRUE.
+002020     SET HeaderNotYetPrinted TO TRUE.
+002030 3210-EXIT.
+002040     EXIT.
+002050 3220-REPORT-NAME-MISMATCH.
+002060     IF HeaderNotYetPrinted
+002070         MOVE PreviousClientId TO CHL-CLIENT-ID
+002080         WRITE PRINT-LINE FROM ClientHeaderLine
+002090         PERFORM 3300-PRINT-NAME-LINE THRU 3300-EXIT
+002100         SET HeaderAlreadyPrinted TO TRUE
+002110         ADD 1 TO ExceptionCount
+002120     END-IF.
+002130     MOVE RS-FIRST-NAME TO PreviousFirstName.
+002140     MOVE RS-LAST-NAME TO PreviousLastName.
+002150     PERFORM 3300-PRINT-NAME-LINE THRU 3300-EXIT.
+002160 3220-EXIT.
+002170     EXIT.
+002180 3300-PRINT-NAME-LINE.
+002190     MOVE PreviousFirstName TO NDL-FIRST-NAME.
+002200     MOVE PreviousLastName TO NDL-LAST-NAME.
+002210     WRITE PRINT-LINE FROM NameDetailLine.
+002220 3300-EXIT.
+002230     EXIT.
+002240*****************************************************************
+002250*    9000-TERMINATE                                             *
+002260*****************************************************************
+002270 9000-TERMINATE.
+002280     CLOSE PrintFile.
+002290 9000-EXIT.
+002300     EXIT.
