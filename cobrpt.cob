@@ -0,0 +1,287 @@
+000010*****************************************************************
+000020*    PROGRAM-ID  : COBRPT                                       *
+000030*    AUTHOR      : ROMEO KLAMADJI                                *
+000040*    INSTALLATION: RETAIL SYSTEMS                                *
+000050*    DATE-WRITTEN: 08/08/26                                     *
+000060*    DESCRIPTION : OVERNIGHT BATCH JOB - READS THE DAY'S         *
+000070*                  ACCUMULATED COBOLTAT TRANSACTION LOG AND      *
+000080*                  PRINTS A SALES SUMMARY: TOTAL RECEIPTS        *
+000090*                  ISSUED, TOTAL REVENUE, AND A BREAKDOWN BY     *
+000100*                  PRODUCT NUMBER WITHIN RECEIPT AREA.  REFUND   *
+000110*                  CREDIT NOTES NET AGAINST THE ORIGINAL SALE    *
+000120*                  SO AREA/PRODUCT AND GRAND TOTALS COME OUT     *
+000130*                  CORRECT.                                     *
+000140*    MODIFICATION HISTORY                                       *
+000150*    DATE       INIT  DESCRIPTION                               *
+000160*    08/08/26   RK    ORIGINAL PROGRAM - END-OF-DAY SALES RPT    *
+000165*    08/08/26   RK    AREA/PRODUCT BREAKDOWN IS PRE-TAX; TAX IS  *
+000166*                     ACCUMULATED AND PRINTED SEPARATELY SO THE  *
+000167*                     GRAND TOTAL RECONCILES TO THE BREAKDOWN    *
+000170*****************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. cobrpt.
+000200 AUTHOR. Romeo Klamadji.
+000210 INSTALLATION. Retail Systems.
+000220 DATE-WRITTEN. 08/08/26.
+000230 DATE-COMPILED.
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT TransactionLogFile ASSIGN TO "TRANLOG"
+000280         ORGANIZATION IS SEQUENTIAL
+000290         ACCESS MODE IS SEQUENTIAL
+000300         FILE STATUS IS FileStatusTransactionLog.
+000310     SELECT SortWorkFile ASSIGN TO "SORTWK01".
+000320     SELECT PrintFile ASSIGN TO "SALESRPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS FileStatusPrintFile.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  TransactionLogFile
+000380     RECORDING MODE IS F.
+000390     COPY tranrec.
+000400 SD  SortWorkFile.
+000410 01  SORT-RECORD.
+000420     05  FS-AREA                   PIC 9(03).
+000430     05  FS-PRODUCT-NUMBER         PIC 9(04).
+000440     05  FS-QUANTITY               PIC S9(03).
+000450     05  FS-AMOUNT                 PIC S9(07)V99.
+000460 FD  PrintFile.
+000470 01  PRINT-LINE                    PIC X(132).
+000480 WORKING-STORAGE SECTION.
+000490*****************************************************************
+000500*    FILE STATUS SWITCHES                                       *
+000510*****************************************************************
+000520 77  FileStatusTransactionLog      PIC X(02) VALUE "00".
+000530 77  FileStatusPrintFile           PIC X(02) VALUE "00".
+000540*****************************************************************
+000550*    END-OF-FILE / CONTROL-BREAK SWITCHES                       *
+000560*****************************************************************
+000570 77  EndOfTranLogSwitch            PIC X(01) VALUE "N".
+000580     88  EndOfTransactionLog           VALUE "Y".
+000590 77  EndOfSortSwitch               PIC X(01) VALUE "N".
+000600     88  EndOfSortFile                 VALUE "Y".
+000610 77  FirstRecordSwitch             PIC X(01) VALUE "Y".
+000620     88  FirstSortRecord               VALUE "Y".
+000630     88  NotFirstSortRecord            VALUE "N".
+000640 77  LineIdx                       PIC 9(02) COMP.
+000650*****************************************************************
+000660*    RUNNING TOTALS                                             *
+000670*****************************************************************
+000680 77  TotalReceiptsIssued           PIC 9(07) VALUE ZERO.
+000682 77  TotalProductRevenue           PIC S9(09)V99 VALUE ZERO.
+000684 77  TotalTax                      PIC S9(09)V99 VALUE ZERO.
+000686 77  TotalRevenue                  PIC S9(09)V99 VALUE ZERO.
+000700 77  PreviousArea                  PIC 9(03) VALUE ZERO.
+000710 77  PreviousProduct               PIC 9(04) VALUE ZERO.
+000720 01  AreaTotals.
+000730     02  AreaQtySold               PIC S9(07) VALUE ZERO.
+000740     02  AreaRevenue               PIC S9(09)V99 VALUE ZERO.
+000750 01  ProductTotals.
+000760     02  ProductQtySold            PIC S9(07) VALUE ZERO.
+000770     02  ProductRevenue            PIC S9(09)V99 VALUE ZERO.
+000780*****************************************************************
+000790*    REPORT LINE WORK AREAS                                     *
+000800*****************************************************************
+000810 01  HeadingLine1.
+000820     05  FILLER                    PIC X(21)
+000830         VALUE "COBOLTAT SALES REPORT".
+000840 01  HeadingLine2.
+000850     05  FILLER                    PIC X(44) VALUE
+000860         "AREA  PRODUCT   QTY SOLD   REVENUE (PRE-TAX)".
+000870 01  ProductDetailLine.
+000880     05  FILLER                    PIC X(02) VALUE SPACES.
+000890     05  PDL-AREA                  PIC 9(03).
+000900     05  FILLER                    PIC X(02) VALUE SPACES.
+000910     05  PDL-PRODUCT-NUMBER        PIC 9(04).
+000920     05  FILLER                    PIC X(03) VALUE SPACES.
+000930     05  PDL-QUANTITY              PIC Z,ZZZ,ZZ9-.
+000940     05  FILLER                    PIC X(03) VALUE SPACES.
+000950     05  PDL-REVENUE               PIC ZZZ,ZZZ,ZZ9.99-.
+000960 01  AreaTotalLine.
+000970     05  FILLER                    PIC X(02) VALUE SPACES.
+000980     05  ATL-LABEL                 PIC X(13)
+000990         VALUE "AREA TOTAL - ".
+001000     05  ATL-AREA                  PIC 9(03).
+001010     05  FILLER                    PIC X(05) VALUE SPACES.
+001020     05  ATL-QUANTITY              PIC Z,ZZZ,ZZ9-.
+001030     05  FILLER                    PIC X(03) VALUE SPACES.
+001040     05  ATL-REVENUE               PIC ZZZ,ZZZ,ZZ9.99-.
+001050 01  GrandTotalLine1.
+001060     05  FILLER                    PIC X(24)
+001070         VALUE "TOTAL RECEIPTS ISSUED - ".
+001080     05  GTL-RECEIPTS              PIC Z,ZZZ,ZZ9.
+001085 01  GrandTotalLine1A.
+001086     05  FILLER                    PIC X(27)
+001087         VALUE "TOTAL PRODUCT REVENUE (PRE-".
+001088     05  FILLER                    PIC X(07)
+001089         VALUE "TAX) - ".
+001090     05  GTL-PRODUCT-REVENUE       PIC ZZZ,ZZZ,ZZ9.99-.
+001092 01  GrandTotalLine1B.
+001093     05  FILLER                    PIC X(12)
+001094         VALUE "TOTAL TAX - ".
+001095     05  GTL-TAX                   PIC ZZZ,ZZZ,ZZ9.99-.
+001096 01  GrandTotalLine2.
+001100     05  FILLER                    PIC X(27)
+001110         VALUE "TOTAL REVENUE (TAX INCL) - ".
+001120     05  GTL-REVENUE               PIC ZZZ,ZZZ,ZZ9.99-.
+001130 PROCEDURE DIVISION.
+001140*****************************************************************
+001150*    0000-MAINLINE                                              *
+001160*****************************************************************
+001170 0000-MAINLINE.
+001180     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001190     SORT SortWorkFile
+001200         ON ASCENDING KEY FS-AREA FS-PRODUCT-NUMBER
+001210         INPUT PROCEDURE IS 2000-BUILD-SORT-FILE THRU 2000-EXIT
+001220         OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT THRU 3000-EXIT.
+001230     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001240     STOP RUN.
+001250*****************************************************************
+001260*    1000-INITIALIZE                                            *
+001270*****************************************************************
+001280 1000-INITIALIZE.
+001290     OPEN OUTPUT PrintFile.
+001300     IF FileStatusPrintFile NOT = "00"
+001310         DISPLAY "UNABLE TO OPEN SALES REPORT FILE - STATUS "
+001320             FileStatusPrintFile
+001330         STOP RUN
+001340     END-IF.
+001350 1000-EXIT.
+001360     EXIT.
+001370*****************************************************************
+001380*    2000-BUILD-SORT-FILE - INPUT PROCEDURE: EXPLODE EACH        *
+001390*    TRANSACTION LOG RECORD INTO ONE SORT RECORD PER LINE ITEM   *
+001400*****************************************************************
+001410 2000-BUILD-SORT-FILE.
+001420     OPEN INPUT TransactionLogFile.
+001430     IF FileStatusTransactionLog NOT = "00"
+001440         DISPLAY "UNABLE TO OPEN TRANSACTION LOG - STATUS "
+001450             FileStatusTransactionLog
+001460     ELSE
+001470         PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+001480             UNTIL EndOfTransactionLog
+001490         CLOSE TransactionLogFile
+001500     END-IF.
+001510 2000-EXIT.
+001520     EXIT.
+001530 2100-READ-AND-RELEASE.
+001540     READ TransactionLogFile
+001550         AT END SET EndOfTransactionLog TO TRUE
+001560     END-READ.
+001570     IF NOT EndOfTransactionLog
+001580         IF TR-IS-SALE
+001590             ADD 1 TO TotalReceiptsIssued
+001600         END-IF
+001610         ADD TR-TAX-AMOUNT TO TotalTax
+001620         PERFORM 2200-RELEASE-LINE-ITEMS THRU 2200-EXIT
+001630             VARYING LineIdx FROM 1 BY 1
+001640             UNTIL LineIdx > TR-LINE-COUNT
+001650     END-IF.
+001660 2100-EXIT.
+001670     EXIT.
+001680 2200-RELEASE-LINE-ITEMS.
+001690     IF TR-IS-SALE
+001700         MOVE TR-RECEIPT-AREA TO FS-AREA
+001710     ELSE
+001720         MOVE TR-REF-RECEIPT-AREA TO FS-AREA
+001730     END-IF.
+001740     MOVE TR-PRODUCT-NUMBER(LineIdx) TO FS-PRODUCT-NUMBER.
+001750     MOVE TR-PRODUCT-QUANTITY(LineIdx) TO FS-QUANTITY.
+001760     MOVE TR-EXTENDED-AMOUNT(LineIdx) TO FS-AMOUNT.
+001770     RELEASE SORT-RECORD.
+001780 2200-EXIT.
+001790     EXIT.
+001800*****************************************************************
+001810*    3000-PRODUCE-REPORT - OUTPUT PROCEDURE: CONTROL-BREAK       *
+001820*    LISTING BY AREA, THEN BY PRODUCT WITHIN AREA                *
+001830*****************************************************************
+001840 3000-PRODUCE-REPORT.
+001850     PERFORM 3010-WRITE-REPORT-HEADER THRU 3010-EXIT.
+001860     PERFORM 3100-RETURN-ONE-RECORD THRU 3100-EXIT
+001870         UNTIL EndOfSortFile.
+001880     IF NotFirstSortRecord
+001890         PERFORM 3200-PRINT-PRODUCT-LINE THRU 3200-EXIT
+001900         PERFORM 3300-PRINT-AREA-TOTAL THRU 3300-EXIT
+001910     END-IF.
+001920     PERFORM 3400-PRINT-GRAND-TOTAL THRU 3400-EXIT.
+001930 3000-EXIT.
+001940     EXIT.
+001950 3010-WRITE-REPORT-HEADER.
+001960     WRITE PRINT-LINE FROM HeadingLine1.
+001970     MOVE SPACES TO PRINT-LINE.
+001980     WRITE PRINT-LINE.
+001990     WRITE PRINT-LINE FROM HeadingLine2.
+002000 3010-EXIT.
+002010     EXIT.
+002020 3100-RETURN-ONE-RECORD.
+002030     RETURN SortWorkFile
+002040         AT END SET EndOfSortFile TO TRUE
+002050     END-RETURN.
+002060     IF NOT EndOfSortFile
+002070         PERFORM 3110-PROCESS-SORT-RECORD THRU 3110-EXIT
+002080     END-IF.
+002090 3100-EXIT.
+002100     EXIT.
+002110 3110-PROCESS-SORT-RECORD.
+002120     IF FirstSortRecord
+002130         MOVE FS-AREA TO PreviousArea
+002140         MOVE FS-PRODUCT-NUMBER TO PreviousProduct
+002150         SET NotFirstSortRecord TO TRUE
+002160     END-IF.
+002170     IF FS-AREA NOT = PreviousArea
+002180         PERFORM 3200-PRINT-PRODUCT-LINE THRU 3200-EXIT
+002190         PERFORM 3300-PRINT-AREA-TOTAL THRU 3300-EXIT
+002200         MOVE FS-AREA TO PreviousArea
+002210         MOVE FS-PRODUCT-NUMBER TO PreviousProduct
+002220     ELSE
+002230         IF FS-PRODUCT-NUMBER NOT = PreviousProduct
+002240             PERFORM 3200-PRINT-PRODUCT-LINE THRU 3200-EXIT
+002250             MOVE FS-PRODUCT-NUMBER TO PreviousProduct
+002260         END-IF
+002270     END-IF.
+002280     ADD FS-QUANTITY TO ProductQtySold AreaQtySold.
+002290     ADD FS-AMOUNT TO ProductRevenue AreaRevenue
+002295         TotalProductRevenue.
+002300 3110-EXIT.
+002310     EXIT.
+002320 3200-PRINT-PRODUCT-LINE.
+002330     MOVE PreviousArea TO PDL-AREA.
+002340     MOVE PreviousProduct TO PDL-PRODUCT-NUMBER.
+002350     MOVE ProductQtySold TO PDL-QUANTITY.
+002360     MOVE ProductRevenue TO PDL-REVENUE.
+002370     WRITE PRINT-LINE FROM ProductDetailLine.
+002380     MOVE ZERO TO ProductQtySold.
+002390     MOVE ZERO TO ProductRevenue.
+002400 3200-EXIT.
+002410     EXIT.
+002420 3300-PRINT-AREA-TOTAL.
+002430     MOVE PreviousArea TO ATL-AREA.
+002440     MOVE AreaQtySold TO ATL-QUANTITY.
+002450     MOVE AreaRevenue TO ATL-REVENUE.
+002460     WRITE PRINT-LINE FROM AreaTotalLine.
+002470     MOVE SPACES TO PRINT-LINE.
+002480     WRITE PRINT-LINE.
+002490     MOVE ZERO TO AreaQtySold.
+002500     MOVE ZERO TO AreaRevenue.
+002510 3300-EXIT.
+002520     EXIT.
+002530 3400-PRINT-GRAND-TOTAL.
+002540     MOVE TotalReceiptsIssued TO GTL-RECEIPTS.
+002550     WRITE PRINT-LINE FROM GrandTotalLine1.
+002552     MOVE TotalProductRevenue TO GTL-PRODUCT-REVENUE.
+002554     WRITE PRINT-LINE FROM GrandTotalLine1A.
+002556     MOVE TotalTax TO GTL-TAX.
+002558     WRITE PRINT-LINE FROM GrandTotalLine1B.
+002560     COMPUTE TotalRevenue = TotalProductRevenue + TotalTax.
+002562     MOVE TotalRevenue TO GTL-REVENUE.
+002570     WRITE PRINT-LINE FROM GrandTotalLine2.
+002580 3400-EXIT.
+002590     EXIT.
+002600*****************************************************************
+002610*    9000-TERMINATE                                             *
+002620*****************************************************************
+002630 9000-TERMINATE.
+002640     CLOSE PrintFile.
+002650 9000-EXIT.
+002660     EXIT.
