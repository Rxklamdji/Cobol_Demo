@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*    COPYBOOK    : ACCTREC                                      *
+000300*    DESCRIPTION  : ACCOUNTING INTERFACE EXTRACT RECORD LAYOUT   *
+000400*                   ONE RECORD PER PRODUCT LINE ON A RECEIPT,    *
+000500*                   WRITTEN TO A LINE SEQUENTIAL CSV FILE FOR    *
+000600*                   THE ACCOUNTING SYSTEM'S NIGHTLY IMPORT JOB   *
+000700*    MODIFICATION HISTORY                                       *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    08/08/26   RK    ORIGINAL COPYBOOK - ACCOUNTING EXTRACT    *
+001000*****************************************************************
+001100 01  ACCOUNTING-EXTRACT-RECORD     PIC X(100).
