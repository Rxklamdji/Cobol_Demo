@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    COPYBOOK    : CLIENTREC                                    *
+000300*    DESCRIPTION  : CLIENT MASTER FILE RECORD LAYOUT             *
+000400*                   KEYED ON CM-CLIENT-ID                       *
+000500*    MODIFICATION HISTORY                                       *
+000600*    DATE       INIT  DESCRIPTION                                *
+000700*    08/08/26   RK    ORIGINAL COPYBOOK - CLIENT MASTER         *
+000800*****************************************************************
+000900 01  CLIENT-MASTER-RECORD.
+001000     05  CM-CLIENT-ID              PIC 9(04).
+001100     05  CM-FIRST-NAME             PIC X(20).
+001200     05  CM-LAST-NAME              PIC X(20).
+001300     05  CM-DATE-OF-BIRTH.
+001400         10  CM-BIRTH-MONTH        PIC 9(02).
+001500         10  CM-BIRTH-DAY          PIC 9(02).
+001600         10  CM-BIRTH-YEAR         PIC 9(04).
