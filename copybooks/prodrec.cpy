@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    COPYBOOK    : PRODREC                                      *
+000300*    DESCRIPTION  : PRODUCT CATALOG FILE RECORD LAYOUT           *
+000400*                   KEYED ON PC-PRODUCT-NUMBER                  *
+000500*    MODIFICATION HISTORY                                       *
+000600*    DATE       INIT  DESCRIPTION                                *
+000700*    08/08/26   RK    ORIGINAL COPYBOOK - PRODUCT CATALOG       *
+000800*****************************************************************
+000900 01  PRODUCT-CATALOG-RECORD.
+001000     05  PC-PRODUCT-NUMBER         PIC 9(04).
+001100     05  PC-DESCRIPTION            PIC X(20).
+001200     05  PC-UNIT-PRICE             PIC 9(05)V99.
+001300     05  PC-AGE-RESTRICTED-SW      PIC X(01).
+001400         88  PC-IS-AGE-RESTRICTED      VALUE "Y".
+001500         88  PC-NOT-AGE-RESTRICTED     VALUE "N".
+001600     05  PC-MINIMUM-AGE            PIC 9(03).
