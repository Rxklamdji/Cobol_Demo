@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    COPYBOOK    : RCTLREC                                      *
+000300*    DESCRIPTION  : RECEIPT NUMBER CONTROL FILE RECORD LAYOUT    *
+000400*                   KEYED ON RC-RECEIPT-AREA / RC-RECEIPT-GROUP *
+000500*                   HOLDS LAST-ISSUED SERIAL FOR THAT KEY        *
+000600*    MODIFICATION HISTORY                                       *
+000700*    DATE       INIT  DESCRIPTION                                *
+000800*    08/08/26   RK    ORIGINAL COPYBOOK - RECEIPT CONTROL       *
+000900*****************************************************************
+001000 01  RECEIPT-CONTROL-RECORD.
+001100     05  RC-RECEIPT-KEY.
+001200         10  RC-RECEIPT-AREA       PIC 9(03).
+001300         10  RC-RECEIPT-GROUP      PIC 9(02).
+001400     05  RC-LAST-SERIAL            PIC 9(04).
