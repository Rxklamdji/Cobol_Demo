@@ -0,0 +1,40 @@
+000100*****************************************************************
+000200*    COPYBOOK    : TRANREC                                      *
+000300*    DESCRIPTION  : TRANSACTION LOG FILE RECORD LAYOUT           *
+000400*                   ONE RECORD PER COMPLETED RECEIPT OR REFUND   *
+000500*                   SEQUENTIAL, WRITTEN FOR EVERY CLOSED SALE    *
+000600*    MODIFICATION HISTORY                                       *
+000700*    DATE       INIT  DESCRIPTION                                *
+000800*    08/08/26   RK    ORIGINAL COPYBOOK - TRANSACTION LOG       *
+000900*    08/08/26   RK    ADDED LINE-ITEM TABLE FOR MULTI-LINE SALES*
+001000*    08/08/26   RK    ADDED REFUND / REFERENCE-RECEIPT FIELDS   *
+001050*    08/08/26   RK    QUANTITY SIGNED SO REFUNDS NET OUT; ADDED *
+001060*                     SEPARATE SIGN TO FIELDS STRUNG INTO THE   *
+001070*                     ACCOUNTING EXTRACT                        *
+001100*****************************************************************
+001200 01  TRANSACTION-LOG-RECORD.
+001300     05  TR-RECORD-TYPE            PIC X(01).
+001400         88  TR-IS-SALE                VALUE "S".
+001500         88  TR-IS-REFUND              VALUE "R".
+001600     05  TR-CLIENT-ID              PIC 9(04).
+001700     05  TR-FIRST-NAME             PIC X(20).
+001800     05  TR-LAST-NAME              PIC X(20).
+001900     05  TR-RECEIPT-AREA           PIC 9(03).
+002000     05  TR-RECEIPT-GROUP          PIC 9(02).
+002100     05  TR-RECEIPT-SERIAL         PIC 9(04).
+002200     05  TR-REF-RECEIPT-AREA       PIC 9(03).
+002300     05  TR-REF-RECEIPT-GROUP      PIC 9(02).
+002400     05  TR-REF-RECEIPT-SERIAL     PIC 9(04).
+002500     05  TR-LINE-COUNT             PIC 9(02).
+002600     05  TR-LINE-ITEM  OCCURS 10 TIMES.
+002800         10  TR-PRODUCT-NUMBER     PIC 9(04).
+002900         10  TR-PRODUCT-QUANTITY   PIC S9(03)
+002910                                   SIGN IS LEADING SEPARATE.
+003000         10  TR-UNIT-PRICE         PIC 9(05)V99.
+003100         10  TR-EXTENDED-AMOUNT    PIC S9(07)V99
+003110                                   SIGN IS LEADING SEPARATE.
+003200     05  TR-SUB-TOTAL              PIC S9(07)V99.
+003300     05  TR-TAX-AMOUNT             PIC S9(07)V99.
+003400     05  TR-GRAND-TOTAL            PIC S9(07)V99.
+003500     05  TR-TRANS-DATE             PIC 9(08).
+003600     05  TR-TRANS-TIME             PIC 9(08).
