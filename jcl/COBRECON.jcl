@@ -0,0 +1,19 @@
+//COBRECON JOB  (ACCTG),'NAME RECON RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CLIENT NAME RECONCILIATION                                    *
+//* SCANS THE TRANSACTION LOG FOR ANY CLIENT ID RECORDED UNDER    *
+//* MORE THAN ONE DISTINCT FIRST NAME / LAST NAME COMBINATION     *
+//* AND LISTS THE EXCEPTIONS FOR FOLLOW-UP BY CUSTOMER SERVICE.   *
+//* RUN AFTER COBRPT SO BOTH OVERNIGHT REPORTS SEE THE SAME       *
+//* CLOSED-OUT TRANSACTION LOG.                                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COBRECON
+//STEPLIB  DD   DSN=PROD.COBOLTAT.LOADLIB,DISP=SHR
+//TRANLOG  DD   DSN=PROD.COBOLTAT.TRANLOG,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RECONRPT DD   DSN=PROD.COBOLTAT.RECONRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
