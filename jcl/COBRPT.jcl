@@ -0,0 +1,18 @@
+//COBRPT   JOB  (ACCTG),'EOD SALES RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT END-OF-DAY SALES SUMMARY                            *
+//* READS THE DAY'S TRANSACTION LOG WRITTEN BY COBOLTAT AND       *
+//* PRINTS TOTAL RECEIPTS, TOTAL REVENUE, AND A BREAKDOWN BY      *
+//* PRODUCT NUMBER WITHIN RECEIPT AREA.  RUN AFTER THE LAST       *
+//* ONLINE SALES SHIFT HAS CLOSED OUT THE TRANSACTION LOG.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COBRPT
+//STEPLIB  DD   DSN=PROD.COBOLTAT.LOADLIB,DISP=SHR
+//TRANLOG  DD   DSN=PROD.COBOLTAT.TRANLOG,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SALESRPT DD   DSN=PROD.COBOLTAT.SALESRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
